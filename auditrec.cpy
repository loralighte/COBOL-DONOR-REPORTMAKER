@@ -0,0 +1,26 @@
+      *****************************************************************
+      * Copybook name:   auditrec.cpy
+      * Original author: Kai Lyons
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MYNAME  Created: shared audit-trail line written to
+      *                  DonorAudit.log by record.cob and donormaint.cob
+      *                  whenever a donor record is added, corrected,
+      *                  or deleted.
+      *
+      *****************************************************************
+       01 AuditRecord.
+           02 AuditIDNum      PIC 9(5).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AuditAction     PIC X(01).
+               88 AuditActionAdd      VALUE 'A'.
+               88 AuditActionCorrect  VALUE 'C'.
+               88 AuditActionDelete   VALUE 'D'.
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AuditAmount     PIC 9(5).99.
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AuditDate       PIC 9(8).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AuditTime       PIC 9(8).
