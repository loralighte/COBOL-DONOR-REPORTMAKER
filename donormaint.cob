@@ -0,0 +1,171 @@
+      *****************************************************************
+      * Program name:    DONORMAINT
+      * Original author: T. Brennan
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 TMB      Created: looks up a donor on Customer.dat by
+      *                  IDNum and lets the operator correct
+      *                  FirstName/LastName/DonationAmnt or delete
+      *                  the record outright, now that Customer.dat
+      *                  is an indexed file keyed on IDNum.
+      * 08/09/26 TMB      Every correction or deletion now also writes
+      *                  an entry to DonorAudit.log (see auditrec.cpy),
+      *                  same as the additions logged by record.cob.
+      * 08/09/26 TMB      Now checks WSFileStatus after the OPEN so a
+      *                  missing or damaged Customer.dat is reported
+      *                  and stops the run instead of going unnoticed.
+      * 08/09/26 TMB      Donation amount correction now takes 7 digits
+      *                  (5 whole dollars + 2 cents) instead of 5, so
+      *                  cents can actually be keyed in - DonationAmnt
+      *                  is PIC 9(5)V99 and was being forced to whole
+      *                  dollars by the old 5-digit entry field.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DONORMAINT.
+       AUTHOR. T. Brennan.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+           SELECT AuditFile ASSIGN TO "DonorAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSAuditStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY "custrec.cpy".
+       FD AuditFile.
+       01 AuditLine PIC X(99).
+       WORKING-STORAGE SECTION.
+           COPY "auditrec.cpy".
+       01 WSIDInput      PIC X(05).
+       01 WSFoundSwitch  PIC X(01) VALUE 'N'.
+           88 WSDonorFound   VALUE 'Y'.
+       01 WSActionCode   PIC X(01).
+           88 WSActionCorrect  VALUE 'C' 'c'.
+           88 WSActionDelete   VALUE 'D' 'd'.
+       01 WSAmtInput     PIC X(07).
+       01 WSAmtInputAmt  REDEFINES WSAmtInput PIC 9(05)V99.
+       01 WSMoreInput    PIC X(01) VALUE 'Y'.
+           88 WSMoreInputYes  VALUE 'Y' 'y'.
+       01 WSFileStatus   PIC X(02) VALUE '00'.
+           88 WSFileOK       VALUE '00'.
+       01 WSAuditStatus  PIC X(02) VALUE '00'.
+           88 WSAuditNotFound  VALUE '35'.
+       01 WSToday        PIC 9(8) VALUE ZERO.
+       01 WSNow          PIC 9(8) VALUE ZERO.
+       PROCEDURE DIVISION.
+           OPEN I-O CustomerFile
+           IF NOT WSFileOK
+              DISPLAY "CANNOT OPEN Customer.dat - FILE STATUS "
+                 WSFileStatus
+              DISPLAY "RUN CUSTCONV TO BUILD THE INDEXED FILE FIRST "
+                 "IF THIS IS A NEW INSTALLATION."
+              STOP RUN
+           END-IF
+           PERFORM OpenAuditFile
+           PERFORM MaintainDonor UNTIL NOT WSMoreInputYes
+           CLOSE CustomerFile
+           CLOSE AuditFile
+           STOP RUN.
+
+       OpenAuditFile.
+           OPEN EXTEND AuditFile
+           IF WSAuditNotFound
+              OPEN OUTPUT AuditFile
+           END-IF.
+
+       MaintainDonor.
+           DISPLAY "ENTER DONOR ID TO MAINTAIN (5 DIGITS): "
+              WITH NO ADVANCING
+           ACCEPT WSIDInput
+           MOVE 'N' TO WSFoundSwitch
+           IF WSIDInput IS NUMERIC
+              MOVE WSIDInput TO IDNum
+              READ CustomerFile
+                 KEY IS IDNum
+                 INVALID KEY
+                    DISPLAY "NO DONOR ON FILE WITH THAT ID."
+                 NOT INVALID KEY
+                    MOVE 'Y' TO WSFoundSwitch
+              END-READ
+           ELSE
+              DISPLAY "INVALID ID - NUMBERS ONLY."
+           END-IF
+           IF WSDonorFound
+              PERFORM ProcessDonor
+           END-IF
+           DISPLAY "MAINTAIN ANOTHER DONOR? (Y/N): "
+              WITH NO ADVANCING
+           ACCEPT WSMoreInput.
+
+       ProcessDonor.
+           DISPLAY "ID: " IDNum " NAME: " FirstName " " LastName
+              " AMOUNT: " DonationAmnt
+           DISPLAY "(C)ORRECT OR (D)ELETE THIS DONOR? "
+              WITH NO ADVANCING
+           ACCEPT WSActionCode
+           EVALUATE TRUE
+              WHEN WSActionCorrect
+                 PERFORM CorrectDonor
+              WHEN WSActionDelete
+                 PERFORM DeleteDonor
+              WHEN OTHER
+                 DISPLAY "NO ACTION TAKEN."
+           END-EVALUATE.
+
+       CorrectDonor.
+           DISPLAY "ENTER NEW FIRST NAME: " WITH NO ADVANCING
+           ACCEPT FirstName
+           DISPLAY "ENTER NEW LAST NAME: " WITH NO ADVANCING
+           ACCEPT LastName
+           PERFORM GetDonationAmount WITH TEST AFTER
+              UNTIL WSAmtInput IS NUMERIC
+           MOVE WSAmtInputAmt TO DonationAmnt
+           REWRITE CustomerData
+              INVALID KEY
+                 DISPLAY "REWRITE FAILED - RECORD NOT UPDATED."
+              NOT INVALID KEY
+                 SET AuditActionCorrect TO TRUE
+                 PERFORM WriteAuditRecord
+           END-REWRITE.
+
+       GetDonationAmount.
+           DISPLAY "ENTER DONATION AMOUNT (7 DIGITS - 5 WHOLE "
+              "DOLLARS THEN 2 CENTS, NO DECIMAL POINT): "
+              WITH NO ADVANCING
+           ACCEPT WSAmtInput
+           IF WSAmtInput NOT NUMERIC
+              DISPLAY "INVALID DONATION AMOUNT - NUMBERS ONLY."
+           END-IF.
+
+       DeleteDonor.
+           DELETE CustomerFile
+              INVALID KEY
+                 DISPLAY "DELETE FAILED - RECORD NOT REMOVED."
+              NOT INVALID KEY
+                 DISPLAY "DONOR RECORD DELETED."
+                 SET AuditActionDelete TO TRUE
+                 PERFORM WriteAuditRecord
+           END-DELETE.
+
+       WriteAuditRecord.
+           MOVE IDNum        TO AuditIDNum
+           MOVE DonationAmnt TO AuditAmount
+           ACCEPT WSToday FROM DATE YYYYMMDD
+           ACCEPT WSNow   FROM TIME
+           MOVE WSToday      TO AuditDate
+           MOVE WSNow        TO AuditTime
+           MOVE AuditRecord  TO AuditLine
+           WRITE AuditLine.
