@@ -0,0 +1,116 @@
+      *****************************************************************
+      * Program name:    TOPDONORS
+      * Original author: T. Brennan
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 TMB      Created: reads Customer.dat, sorts donors
+      *                  descending by DonationAmnt, and prints a
+      *                  ranked Top Donors listing for stewardship
+      *                  calls and the annual report.
+      * 08/09/26 TMB      Customer.dat is now an indexed file keyed on
+      *                  IDNum (see donormaint.cob); SORT still reads
+      *                  it front to back via ACCESS SEQUENTIAL.
+      * 08/09/26 TMB      SortRecord now comes from custrec.cpy via
+      *                  COPY ... REPLACING CustomerData BY SortRecord
+      *                  instead of being hand-retyped field by field,
+      *                  so it can no longer drift from the shared
+      *                  donor layout the way record.cob and report.cob
+      *                  once did before custrec.cpy existed.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TOPDONORS.
+       AUTHOR. T. Brennan.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum.
+           SELECT TopDonorReport ASSIGN TO "TopDonors.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SortWorkFile ASSIGN TO "SortWork.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD TopDonorReport.
+       01 PrintLine PIC X(99).
+       FD CustomerFile.
+           COPY "custrec.cpy".
+       SD SortWorkFile.
+           COPY "custrec.cpy" REPLACING CustomerData BY SortRecord.
+       WORKING-STORAGE SECTION.
+       01 WSEOFSwitch      PIC X(01) VALUE 'N'.
+           88 WSEOF        VALUE 'Y'.
+           88 WSMoreRecs   VALUE 'N'.
+       01 PageHeading.
+           02 FILLER  PIC X(10) VALUE "TOP DONORS".
+       01 PageFooting.
+           02 FILLER  PIC X(15) VALUE SPACE.
+           02 FILLER  PIC X(7) VALUE "Page : ".
+           02 PageNum PIC Z9.
+       01 Head.
+           02 FILLER PIC X(6)  VALUE "Rank  ".
+           02 FILLER PIC X(22) VALUE "First Name            ".
+           02 FILLER PIC X(22) VALUE "Last Name             ".
+           02 FILLER PIC X(22) VALUE "Donation Amount       ".
+       01 TopDonorDetailLine.
+           02 FILLER      PIC X VALUE SPACE.
+           02 PrintRank   PIC ZZZZ9.
+           02 PrintCustFN PIC X(15).
+           02 FILLER      PIC X(7) VALUE SPACE.
+           02 PrintCustLN PIC X(15).
+           02 FILLER      PIC X(7) VALUE SPACE.
+           02 PrintCustDA PIC 9(5)V99.
+       01 ReportFooting   PIC X(13) VALUE "END OF REPORT".
+       01 LineCount       PIC 99 VALUE ZERO.
+           88 NewPageReq  VALUE 40 THRU 99.
+       01 PageCount       PIC 99 VALUE ZERO.
+       01 WSRank          PIC 9(05) VALUE ZERO.
+       PROCEDURE DIVISION.
+           OPEN OUTPUT TopDonorReport
+              PERFORM PrintPageHeading
+              SORT SortWorkFile
+                 ON DESCENDING KEY DonationAmnt OF SortRecord
+                 USING CustomerFile
+                 OUTPUT PROCEDURE IS PrintTopDonors
+              WRITE PrintLine FROM ReportFooting AFTER ADVANCING 3
+              LINES.
+           CLOSE TopDonorReport.
+           STOP RUN.
+
+        PrintPageHeading.
+           WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE
+           WRITE PrintLine FROM Head AFTER 3 LINES
+           MOVE 3 TO LineCount
+           ADD 1 TO PageCount.
+
+        PrintTopDonors.
+           RETURN SortWorkFile
+              AT END SET WSEOF TO TRUE
+           END-RETURN
+           PERFORM PrintTopDonorBody UNTIL WSEOF.
+
+        PrintTopDonorBody.
+           IF NewPageReq
+              MOVE PageCount TO PageNum
+              WRITE PrintLine FROM PageFooting AFTER ADVANCING 1 LINES
+              PERFORM PrintPageHeading
+           END-IF
+           ADD 1 TO WSRank
+           MOVE WSRank                  TO PrintRank
+           MOVE FirstName OF SortRecord TO PrintCustFN
+           MOVE LastName OF SortRecord  TO PrintCustLN
+           MOVE DonationAmnt OF SortRecord TO PrintCustDA
+           WRITE PrintLine FROM TopDonorDetailLine AFTER
+           ADVANCING 1 LINE
+           ADD 1 TO LineCount
+           RETURN SortWorkFile
+              AT END SET WSEOF TO TRUE
+           END-RETURN.
