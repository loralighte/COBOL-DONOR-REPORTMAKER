@@ -0,0 +1,123 @@
+      *****************************************************************
+      * Program name:    LETTERS
+      * Original author: T. Brennan
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 TMB      Created: reads Customer.dat and emits one
+      *                  mail-merge acknowledgement / tax-receipt
+      *                  letter per donor to a print file.
+      * 08/09/26 TMB      Now checks WSFileStatus after the OPEN INPUT
+      *                  so a missing or damaged Customer.dat is
+      *                  reported and stops the run instead of failing
+      *                  with a raw I-O error, same as record.cob and
+      *                  donormaint.cob.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LETTERS.
+       AUTHOR. T. Brennan.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+           SELECT LetterFile ASSIGN TO "Letters.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY "custrec.cpy".
+       FD LetterFile.
+       01 PrintLine PIC X(99).
+       WORKING-STORAGE SECTION.
+       01 WSEOFSwitch      PIC X(01) VALUE 'N'.
+           88 WSEOF        VALUE 'Y'.
+           88 WSMoreRecs   VALUE 'N'.
+       01 WSFileStatus     PIC X(02) VALUE '00'.
+           88 WSFileOK       VALUE '00'.
+       01 WSToday          PIC 9(8).
+       01 WSTodayGroups    REDEFINES WSToday.
+           02 WSTodayYear  PIC 9(4).
+           02 WSTodayMonth PIC 9(2).
+           02 WSTodayDay   PIC 9(2).
+       01 LetterHeading.
+           02 FILLER    PIC X(06) VALUE "DATE: ".
+           02 PrintDate PIC X(10).
+       01 LetterSalutation.
+           02 FILLER    PIC X(05) VALUE "Dear ".
+           02 PrintFN   PIC X(15).
+           02 FILLER    PIC X(01) VALUE SPACE.
+           02 PrintLN   PIC X(15).
+           02 FILLER    PIC X(01) VALUE ",".
+       01 LetterBody1 PIC X(70) VALUE
+           "Thank you for your generous donation to our organization.".
+       01 LetterAmountLine.
+           02 FILLER    PIC X(41) VALUE
+              "We gratefully acknowledge your gift of ".
+           02 PrintAmt  PIC $$$,$$$.99.
+           02 FILLER    PIC X(01) VALUE ".".
+       01 LetterTaxLine1 PIC X(80) VALUE
+           "No goods or services were provided in exchange for this cont
+      -    "ribution.".
+       01 LetterTaxLine2 PIC X(80) VALUE
+           "Please retain this letter for your tax records.".
+       01 LetterClosing    PIC X(20) VALUE "Sincerely,".
+       01 LetterSignature  PIC X(30) VALUE "Development Office".
+       PROCEDURE DIVISION.
+           OPEN INPUT CustomerFile
+           IF NOT WSFileOK
+              DISPLAY "CANNOT OPEN Customer.dat - FILE STATUS "
+                 WSFileStatus
+              DISPLAY "RUN CUSTCONV TO BUILD THE INDEXED FILE FIRST "
+                 "IF THIS IS A NEW INSTALLATION."
+              STOP RUN
+           END-IF
+           OPEN OUTPUT LetterFile
+           ACCEPT WSToday FROM DATE YYYYMMDD
+           PERFORM FormatTodayDate
+           READ CustomerFile
+              AT END SET WSEOF TO TRUE
+           END-READ
+           PERFORM PrintLetter UNTIL WSEOF
+           CLOSE LetterFile, CustomerFile.
+           STOP RUN.
+
+       FormatTodayDate.
+           STRING WSTodayMonth DELIMITED SIZE
+                  "/"          DELIMITED SIZE
+                  WSTodayDay   DELIMITED SIZE
+                  "/"          DELIMITED SIZE
+                  WSTodayYear  DELIMITED SIZE
+                  INTO PrintDate
+           END-STRING.
+
+       PrintLetter.
+           MOVE FirstName    TO PrintFN
+           MOVE LastName     TO PrintLN
+           MOVE DonationAmnt TO PrintAmt
+           WRITE PrintLine FROM LetterHeading AFTER ADVANCING PAGE
+           WRITE PrintLine FROM LetterSalutation AFTER ADVANCING
+              2 LINES
+           WRITE PrintLine FROM LetterBody1 AFTER ADVANCING 2 LINES
+           WRITE PrintLine FROM LetterAmountLine AFTER ADVANCING
+              2 LINES
+           WRITE PrintLine FROM LetterTaxLine1 AFTER ADVANCING
+              2 LINES
+           WRITE PrintLine FROM LetterTaxLine2 AFTER ADVANCING
+              1 LINES
+           WRITE PrintLine FROM LetterClosing AFTER ADVANCING
+              3 LINES
+           WRITE PrintLine FROM LetterSignature AFTER ADVANCING
+              1 LINES
+           READ CustomerFile
+              AT END SET WSEOF TO TRUE
+           END-READ.
