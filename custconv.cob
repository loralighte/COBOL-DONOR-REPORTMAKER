@@ -0,0 +1,93 @@
+      *****************************************************************
+      * Program name:    CUSTCONV
+      * Original author: T. Brennan
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 TMB      Created: one-time conversion utility. Reads
+      *                  the old flat-file Customer.seq (the original
+      *                  LINE SEQUENTIAL Customer.dat, renamed aside
+      *                  before this is run) and writes every donor
+      *                  into a new Customer.dat built as an indexed
+      *                  file keyed on IDNum, so record.cob,
+      *                  donormaint.cob, report.cob, topdonors.cob,
+      *                  letters.cob, and csvexport.cob have an
+      *                  indexed file to open against on first use.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUSTCONV.
+       AUTHOR. T. Brennan.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OldCustomerFile ASSIGN TO "Customer.seq"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSOldFileStatus.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum OF CustomerData
+           FILE STATUS IS WSFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OldCustomerFile.
+           COPY "custrec.cpy" REPLACING CustomerData BY
+              OldCustomerData.
+       FD CustomerFile.
+           COPY "custrec.cpy".
+       WORKING-STORAGE SECTION.
+       01 WSEOFSwitch      PIC X(01) VALUE 'N'.
+           88 WSEOF        VALUE 'Y'.
+           88 WSMoreRecs   VALUE 'N'.
+       01 WSOldFileStatus  PIC X(02) VALUE '00'.
+           88 WSOldFileOK      VALUE '00'.
+       01 WSFileStatus     PIC X(02) VALUE '00'.
+           88 WSFileOK         VALUE '00'.
+       01 WSRecCount       PIC 9(05) VALUE ZERO.
+       01 WSSkipCount      PIC 9(05) VALUE ZERO.
+       PROCEDURE DIVISION.
+           OPEN INPUT OldCustomerFile
+           IF NOT WSOldFileOK
+              DISPLAY "CANNOT OPEN Customer.seq - FILE STATUS "
+                 WSOldFileStatus
+              DISPLAY "RENAME THE EXISTING FLAT Customer.dat TO "
+                 "Customer.seq AND RERUN THIS CONVERSION."
+              STOP RUN
+           END-IF
+           OPEN OUTPUT CustomerFile
+           IF NOT WSFileOK
+              DISPLAY "CANNOT OPEN Customer.dat FOR OUTPUT - "
+                 "FILE STATUS " WSFileStatus
+              CLOSE OldCustomerFile
+              STOP RUN
+           END-IF
+           READ OldCustomerFile
+              AT END SET WSEOF TO TRUE
+           END-READ
+           PERFORM ConvertDonor UNTIL WSEOF
+           DISPLAY WSRecCount " DONOR RECORD(S) CONVERTED TO "
+              "Customer.dat."
+           IF WSSkipCount > 0
+              DISPLAY WSSkipCount " RECORD(S) SKIPPED - DUPLICATE "
+                 "IDNum."
+           END-IF
+           CLOSE OldCustomerFile, CustomerFile
+           STOP RUN.
+
+       ConvertDonor.
+           MOVE CORRESPONDING OldCustomerData TO CustomerData
+           WRITE CustomerData
+              INVALID KEY
+                 ADD 1 TO WSSkipCount
+              NOT INVALID KEY
+                 ADD 1 TO WSRecCount
+           END-WRITE
+           READ OldCustomerFile
+              AT END SET WSEOF TO TRUE
+           END-READ.
