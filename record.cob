@@ -1,54 +1,176 @@
       *****************************************************************
-      * Program name:    tutorial                               
-      * Original author: Kai Lyons                                
+      * Program name:    tutorial
+      * Original author: Kai Lyons
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 02/22/22 MYNAME  Created for COBOL class
+      * 08/09/26 MYNAME  Moved CustomerData to shared copybook
+      *                  custrec.cpy and added prompts for FundCode
+      *                  and DonationDate so every donation carries
+      *                  a fund and a gift date.
+      * 08/09/26 MYNAME  Added batch entry loop so a whole stack of
+      *                  pledge cards can be keyed in one run instead
+      *                  of relaunching the program per donor.
+      * 08/09/26 MYNAME  Added re-prompt on non-numeric ID/donation
+      *                  amount and a duplicate-ID lookup against
+      *                  CustomerFile before the WRITE, so the same
+      *                  donor can no longer be keyed twice under one
+      *                  ID with two different amounts.
+      * 08/09/26 MYNAME  Customer.dat converted to an indexed file
+      *                  keyed on IDNum (see donormaint.cob) so
+      *                  corrections and deletes no longer require a
+      *                  full re-key of the file. Duplicate-ID check
+      *                  now does a direct keyed READ instead of a
+      *                  full sequential scan.
+      * 08/09/26 MYNAME  Every donor added now also writes an entry to
+      *                  DonorAudit.log (see auditrec.cpy) so there is
+      *                  a record of who was added and when.
+      * 08/09/26 TMB      Now checks WSFileStatus after the OPEN so a
+      *                  missing or damaged Customer.dat (e.g. before
+      *                  CUSTCONV has ever been run) is reported and
+      *                  stops the run instead of going unnoticed.
+      * 08/09/26 TMB      Donation amount entry now takes 7 digits (5
+      *                  whole dollars + 2 cents) instead of 5, so
+      *                  cents can actually be keyed in - DonationAmnt
+      *                  is PIC 9(5)V99 and was being forced to whole
+      *                  dollars by the old 5-digit entry field.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 02/22/22 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  tutorial.
-       AUTHOR. Kai Lyons. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 02/22/22. 
-       DATE-COMPILED. 02/22/22. 
+       AUTHOR. Kai Lyons.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 02/22/22.
+       DATE-COMPILED. 02/22/22.
        SECURITY. NON-CONFIDENTIAL.
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+           SELECT AuditFile ASSIGN TO "DonorAudit.log"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-       DATA DIVISION. 
-       FILE SECTION. 
+           FILE STATUS IS WSAuditStatus.
+       DATA DIVISION.
+       FILE SECTION.
        FD CustomerFile.
-       01 CustomerData.
-           02 IDNum PIC 9(5).
-           02 CustName.
-              03 FirstName PIC X(15).
-              03 LastName  PIC X(15).
-           02 DonationAmnt PIC 9(5)V99.
+           COPY "custrec.cpy".
+       FD AuditFile.
+       01 AuditLine PIC X(99).
        WORKING-STORAGE SECTION.
+           COPY "auditrec.cpy".
        01 WSCustomer.
            02 WSIDNum PIC 9(5).
            02 WSCustName.
               03 WSFName PIC X(15).
               03 WSLName PIC X(15).
-       01 WSDonationAmt PIC 9(5)V99.
+       01 WSIDInput     PIC X(05).
+       01 WSAmtInput    PIC X(07).
+       01 WSAmtInputAmt REDEFINES WSAmtInput PIC 9(05)V99.
+       01 WSMoreDonors  PIC X(01) VALUE 'Y'.
+           88 WSMoreDonorsYes  VALUE 'Y' 'y'.
+       01 WSRecCount    PIC 9(05) VALUE ZERO.
+       01 WSDupSwitch   PIC X(01) VALUE 'N'.
+           88 WSDuplicateID  VALUE 'Y'.
+       01 WSFileStatus  PIC X(02) VALUE '00'.
+           88 WSFileOK       VALUE '00'.
+       01 WSAuditStatus PIC X(02) VALUE '00'.
+           88 WSAuditNotFound  VALUE '35'.
+       01 WSToday       PIC 9(8) VALUE ZERO.
+       01 WSNow         PIC 9(8) VALUE ZERO.
        PROCEDURE DIVISION.
-           OPEN EXTEND CustomerFile
-              DISPLAY "ENTER ID: " WITH NO ADVANCING 
-              ACCEPT IDNum 
-              DISPLAY "ENTER FIRST NAME: " WITH NO ADVANCING 
-              ACCEPT FirstName 
-              DISPLAY "ENTER LAST NAME: " WITH NO ADVANCING 
-              ACCEPT LastName  
-              DISPLAY "ENTER DONATION AMOUNT: " WITH NO ADVANCING 
-              ACCEPT DonationAmnt 
-              WRITE CustomerData
-              END-WRITE.
-           CLOSE CustomerFile 
+           OPEN I-O CustomerFile
+           IF NOT WSFileOK
+              DISPLAY "CANNOT OPEN Customer.dat - FILE STATUS "
+                 WSFileStatus
+              DISPLAY "RUN CUSTCONV TO BUILD THE INDEXED FILE FIRST "
+                 "IF THIS IS A NEW INSTALLATION."
+              STOP RUN
+           END-IF
+           PERFORM OpenAuditFile
+           PERFORM EnterDonor UNTIL NOT WSMoreDonorsYes
+           DISPLAY WSRecCount " DONOR RECORD(S) ADDED THIS SESSION."
+           CLOSE CustomerFile
+           CLOSE AuditFile
            STOP RUN.
+
+       OpenAuditFile.
+           OPEN EXTEND AuditFile
+           IF WSAuditNotFound
+              OPEN OUTPUT AuditFile
+           END-IF.
+
+       EnterDonor.
+           PERFORM GetIDNum WITH TEST AFTER
+              UNTIL WSIDInput IS NUMERIC AND NOT WSDuplicateID
+           MOVE WSIDInput TO IDNum
+           MOVE WSIDInput TO WSIDNum
+           DISPLAY "ENTER FIRST NAME: " WITH NO ADVANCING
+           ACCEPT FirstName
+           DISPLAY "ENTER LAST NAME: " WITH NO ADVANCING
+           ACCEPT LastName
+           PERFORM GetDonationAmount WITH TEST AFTER
+              UNTIL WSAmtInput IS NUMERIC
+           MOVE WSAmtInputAmt TO DonationAmnt
+           DISPLAY "ENTER FUND CODE: " WITH NO ADVANCING
+           ACCEPT FundCode
+           DISPLAY "ENTER DONATION DATE (CCYYMMDD): "
+              WITH NO ADVANCING
+           ACCEPT DonationDate
+           WRITE CustomerData
+              INVALID KEY
+                 DISPLAY "DUPLICATE ID DETECTED ON WRITE - "
+                    "RECORD NOT ADDED."
+              NOT INVALID KEY
+                 PERFORM WriteAuditRecord
+                 ADD 1 TO WSRecCount
+           END-WRITE
+           DISPLAY "ENTER ANOTHER DONOR? (Y/N): " WITH NO ADVANCING
+           ACCEPT WSMoreDonors.
+
+       WriteAuditRecord.
+           MOVE IDNum        TO AuditIDNum
+           SET AuditActionAdd TO TRUE
+           MOVE DonationAmnt TO AuditAmount
+           ACCEPT WSToday FROM DATE YYYYMMDD
+           ACCEPT WSNow   FROM TIME
+           MOVE WSToday      TO AuditDate
+           MOVE WSNow        TO AuditTime
+           MOVE AuditRecord  TO AuditLine
+           WRITE AuditLine.
+
+       GetIDNum.
+           DISPLAY "ENTER ID (5 DIGITS): " WITH NO ADVANCING
+           ACCEPT WSIDInput
+           IF WSIDInput NOT NUMERIC
+              DISPLAY "INVALID ID - NUMBERS ONLY. TRY AGAIN."
+           ELSE
+              MOVE WSIDInput TO WSIDNum
+              PERFORM CheckDuplicateID
+              IF WSDuplicateID
+                 DISPLAY "ID ALREADY ON FILE - ENTER A DIFFERENT ID."
+              END-IF
+           END-IF.
+
+       CheckDuplicateID.
+           MOVE WSIDNum TO IDNum
+           READ CustomerFile
+              KEY IS IDNum
+              INVALID KEY MOVE 'N' TO WSDupSwitch
+              NOT INVALID KEY MOVE 'Y' TO WSDupSwitch
+           END-READ.
+
+       GetDonationAmount.
+           DISPLAY "ENTER DONATION AMOUNT (7 DIGITS - 5 WHOLE "
+              "DOLLARS THEN 2 CENTS, NO DECIMAL POINT): "
+              WITH NO ADVANCING
+           ACCEPT WSAmtInput
+           IF WSAmtInput NOT NUMERIC
+              DISPLAY "INVALID DONATION AMOUNT - NUMBERS ONLY."
+           END-IF.
