@@ -2,11 +2,33 @@
       * Program name:    tutorial                               
       * Original author: Kai Lyons                                
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 02/22/22 MYNAME  Created for COBOL class         
-      *                                                               
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 02/22/22 MYNAME  Created for COBOL class
+      * 08/09/26 MYNAME  Moved CustomerData to shared copybook
+      *                  custrec.cpy (also fixes DonationAmnt drift -
+      *                  this FD had it as 9(4)V99, now 9(5)V99 to
+      *                  match record.cob). EOF switch moved out of
+      *                  the FD record and into WORKING-STORAGE where
+      *                  it belongs.
+      * 08/09/26 MYNAME  Added a control-totals summary block (donor
+      *                  count and grand total donation amount) ahead
+      *                  of ReportFooting.
+      * 08/09/26 MYNAME  Customer.dat is now an indexed file keyed on
+      *                  IDNum (see donormaint.cob); reads it in
+      *                  ascending key order.
+      * 08/09/26 MYNAME  Added checkpoint/restart: the job drops a
+      *                  checkpoint record every WSCheckInterval
+      *                  donors printed, so a job that dies partway
+      *                  through a long run can be restarted and pick
+      *                  up on a new page just past the last donor it
+      *                  printed instead of rerunning the whole report.
+      * 08/09/26 TMB      Now checks WSFileStatus after the OPEN INPUT
+      *                  so a missing or damaged Customer.dat is
+      *                  reported and stops the run instead of failing
+      *                  with a raw I-O error, same as record.cob and
+      *                  donormaint.cob.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  tutorial.
@@ -22,25 +44,34 @@
            SELECT CustomerReport ASSIGN TO "CustReport.rpt"
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION. 
-       FILE SECTION. 
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+           SELECT CheckpointFile ASSIGN TO "Report.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCheckStatus.
+       DATA DIVISION.
+       FILE SECTION.
        FD CustomerReport.
        01 PrintLine PIC X(99).
        FD CustomerFile.
-       01 CustomerData.
-           02 IDNum PIC 9(5).
-           02 CustName.
-              03 FirstName PIC X(15).
-              03 LastName  PIC X(15).
-           02 DonationAmnt PIC 9(4)V99.
-           88 WSEOF VALUE 'Y' FALSE 'N'.
+           COPY "custrec.cpy".
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           02 CKIDNum       PIC 9(5).
+           02 CKPageCount   PIC 99.
+           02 CKTotalRecs   PIC 9(05).
+           02 CKTotalAmt    PIC 9(07)V99.
        WORKING-STORAGE SECTION.
        01 WSCustomer.
            02 WSIDNum PIC 9(5).
            02 WSCustName.
               03 WSFName PIC X(15).
               03 WSLName PIC X(15).
+       01 WSEOFSwitch      PIC X(01) VALUE 'N'.
+           88 WSEOF        VALUE 'Y'.
+           88 WSMoreRecs   VALUE 'N'.
        01 PageHeading.
            02 FILLER  PIC X(13) VALUE "DONATION LIST".
        01 PageFooting.
@@ -61,23 +92,82 @@
            02 PrintCustLN PIC X(15).
            02 FILLER      PIC X(7) VALUE SPACE.
            02 PrintCustDA PIC 9(5)V99.
+       01 SummaryHeading  PIC X(24) VALUE "DONATION REPORT SUMMARY".
+       01 SummaryRecCount.
+           02 FILLER         PIC X(24) VALUE "TOTAL DONOR RECORDS:   ".
+           02 PrintTotalRecs PIC ZZZZ9.
+       01 SummaryDonations.
+           02 FILLER         PIC X(24) VALUE "TOTAL DONATIONS:       ".
+           02 PrintTotalAmt  PIC Z(6)9.99.
        01 ReportFooting   PIC X(13) VALUE "END OF REPORT".
        01 LineCount       PIC 99 VALUE ZERO.
            88 NewPageReq  VALUE 40 THRU 99.
        01 PageCount       PIC 99 VALUE ZERO.
+       01 WSTotalRecs     PIC 9(05)   VALUE ZERO.
+       01 WSTotalAmt      PIC 9(07)V99 VALUE ZERO.
+       01 WSFileStatus     PIC X(02) VALUE '00'.
+           88 WSFileOK       VALUE '00'.
+       01 WSCheckStatus    PIC X(02) VALUE '00'.
+           88 WSCheckFileOK  VALUE '00'.
+       01 WSRestartSwitch  PIC X(01) VALUE 'N'.
+           88 WSRestarting   VALUE 'Y'.
+       01 WSCheckIDNum     PIC 9(5) VALUE ZERO.
+       01 WSCheckInterval  PIC 9(05) VALUE 25.
+       01 WSCheckCounter   PIC 9(05) VALUE ZERO.
        PROCEDURE DIVISION.
-           OPEN INPUT CustomerFile.
-              OPEN OUTPUT CustomerReport.
+           PERFORM DetermineRestart
+           OPEN INPUT CustomerFile
+           IF NOT WSFileOK
+              DISPLAY "CANNOT OPEN Customer.dat - FILE STATUS "
+                 WSFileStatus
+              DISPLAY "RUN CUSTCONV TO BUILD THE INDEXED FILE FIRST "
+                 "IF THIS IS A NEW INSTALLATION."
+              STOP RUN
+           END-IF
+           IF WSRestarting
+              OPEN EXTEND CustomerReport
+              MOVE WSCheckIDNum TO IDNum
+              START CustomerFile KEY IS GREATER THAN IDNum
+                 INVALID KEY SET WSEOF TO TRUE
+              END-START
+              IF NOT WSEOF
                  PERFORM PrintPageHeading
                  READ CustomerFile
                     AT END SET WSEOF TO TRUE
                  END-READ
-                 PERFORM PrintReportBody UNTIL WSEOF 
-                 WRITE PrintLine FROM ReportFooting AFTER ADVANCING 3
-                 LINES.
-           CLOSE CustomerReport, CustomerFile.
+              END-IF
+           ELSE
+              OPEN OUTPUT CustomerReport
+              PERFORM PrintPageHeading
+              READ CustomerFile
+                 AT END SET WSEOF TO TRUE
+              END-READ
+           END-IF
+           PERFORM PrintReportBody UNTIL WSEOF
+           PERFORM PrintSummary
+           WRITE PrintLine FROM ReportFooting AFTER ADVANCING 3
+           LINES.
+           CLOSE CustomerReport, CustomerFile
+           PERFORM ClearCheckpoint
            STOP RUN.
-       
+
+        DetermineRestart.
+           MOVE ZERO TO PageCount, WSTotalRecs, WSTotalAmt
+           OPEN INPUT CheckpointFile
+           IF WSCheckFileOK
+              READ CheckpointFile
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    SET WSRestarting TO TRUE
+                    MOVE CKIDNum     TO WSCheckIDNum
+                    MOVE CKPageCount TO PageCount
+                    MOVE CKTotalRecs TO WSTotalRecs
+                    MOVE CKTotalAmt  TO WSTotalAmt
+              END-READ
+              CLOSE CheckpointFile
+           END-IF.
+
         PrintPageHeading.
            WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE 
            WRITE PrintLine FROM Head AFTER 3 LINES
@@ -94,9 +184,39 @@
            MOVE FirstName    TO PrintCustFN 
            MOVE LastName     TO PrintCustLN
            MOVE DonationAmnt TO PrintCustDA
-           WRITE PrintLine FROM CustomerDetailLine AFTER 
+           WRITE PrintLine FROM CustomerDetailLine AFTER
            ADVANCING 1 LINE
            ADD 1 TO LineCount
-           READ CustomerFile 
+           ADD 1 TO WSTotalRecs
+           ADD DonationAmnt TO WSTotalAmt
+           ADD 1 TO WSCheckCounter
+           IF WSCheckCounter >= WSCheckInterval
+              PERFORM WriteCheckpoint
+              MOVE ZERO TO WSCheckCounter
+           END-IF
+           READ CustomerFile
               AT END SET WSEOF TO TRUE
            END-READ.
+
+        WriteCheckpoint.
+           MOVE IDNum       TO CKIDNum
+           MOVE PageCount   TO CKPageCount
+           MOVE WSTotalRecs TO CKTotalRecs
+           MOVE WSTotalAmt  TO CKTotalAmt
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+        ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile.
+
+        PrintSummary.
+           MOVE WSTotalRecs TO PrintTotalRecs
+           MOVE WSTotalAmt  TO PrintTotalAmt
+           WRITE PrintLine FROM SummaryHeading AFTER ADVANCING 3
+           LINES
+           WRITE PrintLine FROM SummaryRecCount AFTER ADVANCING 2
+           LINES
+           WRITE PrintLine FROM SummaryDonations AFTER ADVANCING 1
+           LINE.
