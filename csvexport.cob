@@ -0,0 +1,109 @@
+      *****************************************************************
+      * Program name:    CSVEXPORT
+      * Original author: T. Brennan
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 TMB      Created: reads Customer.dat and writes a
+      *                  comma-delimited extract (with header row) for
+      *                  the general ledger import.
+      * 08/09/26 TMB      FirstName/LastName were trimmed with STRING
+      *                  ... DELIMITED BY SPACE, which cut multi-word
+      *                  names off at the first embedded space. Now
+      *                  trims only the trailing padding so names like
+      *                  "MARY ANN" or "VAN DYKE" come through whole.
+      * 08/09/26 TMB      Now checks WSFileStatus after the OPEN INPUT
+      *                  so a missing or damaged Customer.dat is
+      *                  reported and stops the run instead of failing
+      *                  with a raw I-O error, same as record.cob and
+      *                  donormaint.cob.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CSVEXPORT.
+       AUTHOR. T. Brennan.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+           SELECT CSVFile ASSIGN TO "Customer.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY "custrec.cpy".
+       FD CSVFile.
+       01 CSVLine PIC X(99).
+       WORKING-STORAGE SECTION.
+       01 WSEOFSwitch      PIC X(01) VALUE 'N'.
+           88 WSEOF        VALUE 'Y'.
+           88 WSMoreRecs   VALUE 'N'.
+       01 WSFileStatus     PIC X(02) VALUE '00'.
+           88 WSFileOK       VALUE '00'.
+       01 CSVHeading  PIC X(40) VALUE
+           "IDNum,FirstName,LastName,DonationAmnt".
+       01 CSVDetailAmt PIC 9(5).99.
+       01 WSFNLen      PIC 99 VALUE ZERO.
+       01 WSLNLen      PIC 99 VALUE ZERO.
+       PROCEDURE DIVISION.
+           OPEN INPUT CustomerFile
+           IF NOT WSFileOK
+              DISPLAY "CANNOT OPEN Customer.dat - FILE STATUS "
+                 WSFileStatus
+              DISPLAY "RUN CUSTCONV TO BUILD THE INDEXED FILE FIRST "
+                 "IF THIS IS A NEW INSTALLATION."
+              STOP RUN
+           END-IF
+           OPEN OUTPUT CSVFile
+           MOVE CSVHeading TO CSVLine
+           WRITE CSVLine
+           READ CustomerFile
+              AT END SET WSEOF TO TRUE
+           END-READ
+           PERFORM WriteCSVDetail UNTIL WSEOF
+           CLOSE CSVFile, CustomerFile.
+           STOP RUN.
+
+       WriteCSVDetail.
+           MOVE DonationAmnt TO CSVDetailAmt
+           MOVE 15 TO WSFNLen
+           PERFORM TrimFirstNameLen UNTIL WSFNLen = 0
+              OR FirstName(WSFNLen:1) NOT = SPACE
+           MOVE 15 TO WSLNLen
+           PERFORM TrimLastNameLen UNTIL WSLNLen = 0
+              OR LastName(WSLNLen:1) NOT = SPACE
+           IF WSFNLen = 0
+              MOVE 1 TO WSFNLen
+           END-IF
+           IF WSLNLen = 0
+              MOVE 1 TO WSLNLen
+           END-IF
+           MOVE SPACES TO CSVLine
+           STRING IDNum                    DELIMITED SIZE
+                  ","                      DELIMITED SIZE
+                  FirstName(1:WSFNLen)     DELIMITED SIZE
+                  ","                      DELIMITED SIZE
+                  LastName(1:WSLNLen)      DELIMITED SIZE
+                  ","                      DELIMITED SIZE
+                  CSVDetailAmt             DELIMITED SIZE
+                  INTO CSVLine
+           END-STRING
+           WRITE CSVLine
+           READ CustomerFile
+              AT END SET WSEOF TO TRUE
+           END-READ.
+
+       TrimFirstNameLen.
+           SUBTRACT 1 FROM WSFNLen.
+
+       TrimLastNameLen.
+           SUBTRACT 1 FROM WSLNLen.
