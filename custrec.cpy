@@ -0,0 +1,27 @@
+      *****************************************************************
+      * Copybook name:   custrec.cpy
+      * Original author: Kai Lyons
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MYNAME  Pulled CustomerData out of record.cob and
+      *                  report.cob into one shared copybook so both
+      *                  programs read/write the same layout. Added
+      *                  FundCode and DonationDate for fund-level and
+      *                  date-level reporting. Standardized DonationAmnt
+      *                  on PIC 9(5)V99 (report.cob had drifted to
+      *                  9(4)V99).
+      *
+      *****************************************************************
+       01 CustomerData.
+           02 IDNum         PIC 9(5).
+           02 CustName.
+              03 FirstName  PIC X(15).
+              03 LastName   PIC X(15).
+           02 DonationAmnt  PIC 9(5)V99.
+           02 FundCode      PIC X(04).
+           02 DonationDate.
+              03 DonationYear  PIC 9(4).
+              03 DonationMonth PIC 9(2).
+              03 DonationDay   PIC 9(2).
